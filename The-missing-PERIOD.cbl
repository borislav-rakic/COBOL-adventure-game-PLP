@@ -4,34 +4,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SAVE-FILE ASSIGN TO 'game.save'
+           SELECT SAVE-FILE ASSIGN TO WS-SAVE-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SAVE-FILE-STATUS.
            
            SELECT DIALOGUE-FILE ASSIGN TO 'dialogue.txt'
                ORGANISATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+      *We keep a running transcript of the dialogue path taken this
+      *session, one line per turn, appended across runs.
+           SELECT SESSION-LOG-FILE ASSIGN TO 'session.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SESSION-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SAVE-FILE
-           RECORD CONTAINS 100 CHARACTERS
+           RECORD CONTAINS 250 CHARACTERS
            DATA RECORD IS SAVE-RECORD.
-       01 SAVE-RECORD              PIC X(100).
+       01 SAVE-RECORD              PIC X(250).
 
        FD DIALOGUE-FILE
            RECORD CONTAINS 500 CHARACTERS
            DATA RECORD IS DIALOGUE-RECORD.
        01 DIALOGUE-RECORD          PIC X(500).
 
+       FD SESSION-LOG-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS SESSION-LOG-RECORD.
+       01 SESSION-LOG-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF-SAVE-FLAG         PIC X(1) VALUE 'N'.
            88 EOF-SAVE-REACHED              VALUE 'Y'.
        01 WS-SAVE-RECORD-COUNT     PIC 9(2) VALUE 0.
+      *Sized for the worst case of 10 OCCURS X(20) items joined by a
+      *single space (209 characters) with headroom to spare, so a
+      *full inventory never gets truncated on save.
+       01 WS-INVENTORY-FLAGS       PIC X(250) VALUE SPACES.
+
+      *We support multiple named save slots instead of one hardcoded
+      *game.save so more than one adventure can be kept in progress.
+       01 WS-SAVE-FILE-STATUS      PIC X(2) VALUE '00'.
+       01 WS-SAVE-SLOT             PIC 9(2) VALUE 1.
+       01 WS-SAVE-FILENAME         PIC X(20) VALUE 'SAVE-01.DAT'.
 
        01 WS-EOF-DIALOGUE-FLAG     PIC X(1) VALUE 'N'.
            88 EOF-DIALOGUE-REACHED          VALUE 'Y'.
-       01 WS-DIALOGUE-RECORD-COUNT PIC 9(2) VALUE 0.
+       01 WS-DIALOGUE-RECORD-COUNT PIC 9(3) VALUE 0.
 
        01 WS-GAME-QUIT             PIC X(1) VALUE 'N'.
            88 GAME-QUIT                     VALUE 'Y'.
@@ -50,31 +73,111 @@
        
       *We define a TABLE that will hold world information and dialogue.
        01 WORLD-TABLE.
-           02 DIALOGUE             PIC X(500) OCCURS 100 TIMES.
+           02 DIALOGUE             PIC X(500) OCCURS 500 TIMES.
+
+       01 WS-STRING-POINTER        PIC 9(3) VALUE 1.
 
-       01 WS-STRING-POINTER        PIC 9(2) VALUE 1.
-       
        01 AVAILABLE-ACTIONS.
-           02 ACTION               PIC X(500) OCCURS 16 TIMES.
-       01 CURRENT-ACTION-COUNTER   PIC 9(2) VALUE 1.
-       01 CURRENT-ACTION-COLUMN    PIC 9(2) VALUE 1.
+           02 ACTION               PIC X(500) OCCURS 40 TIMES.
+       01 CURRENT-ACTION-COUNTER   PIC 9(3) VALUE 1.
+       01 CURRENT-ACTION-COLUMN    PIC 9(3) VALUE 1.
        01 ACTION-VALID-FLAG        PIC X(1) VALUE 'N'.
            88 ACTION-VALID                  VALUE 'Y'
                                    WHEN SET TO FALSE IS 'N'.
 
-       01 CURRENT-DIALOGUE-INDEX   PIC 9(2) VALUE 1.
+       01 CURRENT-DIALOGUE-INDEX   PIC 9(3) VALUE 1.
+
+      *We use these fields to validate each dialogue entry's action
+      *list at load time, before the player can ever reach it.
+       01 WS-VALIDATE-TOKENS.
+           02 WS-VALIDATE-TOKEN    PIC X(500) OCCURS 40 TIMES.
+       01 WS-VALIDATE-INDEX        PIC 9(3) VALUE 1.
+       01 WS-VALIDATE-TOKEN-COUNT  PIC 9(3) VALUE 1.
+       01 WS-VALIDATE-POINTER      PIC 9(3) VALUE 1.
+       01 WS-VALIDATE-TARGET-POS   PIC 9(3) VALUE 0.
+       01 WS-VALIDATE-LINE-NUMBER  PIC 9(3) VALUE 0.
+       01 WS-VALIDATE-TARGET-TEXT  PIC X(20) VALUE SPACES.
+       01 WS-DIALOGUE-ERROR-FLAG   PIC X(1) VALUE 'N'.
+           88 WS-DIALOGUE-INVALID          VALUE 'Y'.
 
        01 PLAYER-DATA.
-           02 PLAYER-HEALTH        PIC ZZ9.
+           02 PLAYER-HEALTH        PIC S9(3)
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01 WS-PLAYER-HEALTH-DISPLAY PIC ZZ9.
+
+      *We use these fields for the FIGHT action's health-loss
+      *mechanic (see CHECK-ACTION-VALIDITY and COMBAT-ROUTINE).
+       01 WS-COMBAT-DAMAGE         PIC 9(2) VALUE 0.
+       01 WS-RANDOM-SEED           PIC 9(8) VALUE 0.
+       01 WS-RANDOM-DISCARD        PIC 9(4) VALUE 0.
+
+      *We track which items the player is holding so dialogue.txt
+      *can gate certain actions behind having picked one up (see
+      *TAKE-ITEM-ROUTINE and COMPACT-AVAILABLE-ACTIONS). The table
+      *is flattened into WS-INVENTORY-FLAGS for the save file and
+      *rebuilt from it on new game / load.
+       01 INVENTORY-TABLE.
+           02 INVENTORY-ITEM       PIC X(20) OCCURS 10 TIMES.
+       01 WS-INVENTORY-COUNTER     PIC 9(2) VALUE 1.
+       01 WS-INVENTORY-POINTER     PIC 9(3) VALUE 1.
+       01 WS-INVENTORY-ITEM-NAME   PIC X(20) VALUE SPACES.
+       01 WS-HAS-ITEM-FLAG         PIC X(1) VALUE 'N'.
+           88 WS-HAS-ITEM                   VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *We split a raw action list from dialogue.txt into
+      *action;target pairs here before filtering out any action
+      *whose target carries a REQUIRES clause the player hasn't
+      *satisfied yet (see COMPACT-AVAILABLE-ACTIONS).
+       01 WS-RAW-ACTIONS.
+           02 WS-RAW-ACTION        PIC X(500) OCCURS 40 TIMES.
+       01 WS-RAW-ACTION-INDEX      PIC 9(3) VALUE 1.
+       01 WS-RAW-ACTION-COLUMN     PIC 9(3) VALUE 1.
+
+      *A target token is a plain dialogue index ("3"), a gated one
+      *("3:REQUIRES:key"), or a conditional one that routes to a
+      *different index depending on whether an item is held
+      *("3:IFHAS:key:7" - go to 7 if key is held, 3 otherwise). We
+      *split it on ":" into up to four pieces to tell them apart
+      *(see PARSE-ACTION-TARGET).
+       01 WS-GATE-INPUT            PIC X(500) VALUE SPACES.
+       01 WS-GATE-TOKENS.
+           02 WS-GATE-TOKEN        PIC X(20) OCCURS 4 TIMES.
+
+      *We log the dialogue index and action chosen for each turn to
+      *SESSION-LOG-FILE (see LOG-TURN and OPEN-SESSION-LOG).
+       01 WS-SESSION-LOG-STATUS    PIC X(2) VALUE '00'.
+       01 WS-LOG-ACTION            PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+      *    We seed FUNCTION RANDOM once at startup so COMBAT-ROUTINE
+      *    doesn't draw the same damage every run.
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-RANDOM-SEED.
+           COMPUTE WS-RANDOM-DISCARD = FUNCTION RANDOM(WS-RANDOM-SEED)
+                   * 10000.
+
+           PERFORM OPEN-SESSION-LOG.
+
            PERFORM UNTIL GAME-QUIT
                PERFORM RECEIVE-USER-INPUT
            END-PERFORM.
 
+           CLOSE SESSION-LOG-FILE.
+
            STOP RUN.
 
+      *session.log accumulates across runs, so we try EXTEND first
+      *and only fall back to OUTPUT the first time the file doesn't
+      *exist yet.
+       OPEN-SESSION-LOG.
+           OPEN EXTEND SESSION-LOG-FILE.
+
+           IF WS-SESSION-LOG-STATUS NOT EQUAL "00"
+               OPEN OUTPUT SESSION-LOG-FILE
+           END-IF.
+
        INITIALIZE-WORLD-TABLE.
            OPEN INPUT DIALOGUE-FILE.
            
@@ -83,14 +186,223 @@
                    AT END
                        SET EOF-DIALOGUE-REACHED TO TRUE
                    NOT AT END
-                       MOVE DIALOGUE-RECORD TO 
-                           DIALOGUE(WS-DIALOGUE-RECORD-COUNT + 1)
-                       ADD 1 TO WS-DIALOGUE-RECORD-COUNT
+                       IF WS-DIALOGUE-RECORD-COUNT >= 500
+                           DISPLAY "Dialogue validation error: "
+                                   "dialogue.txt has more than 500 "
+                                   "lines; only the first 500 fit "
+                                   "in the DIALOGUE table."
+                           SET WS-DIALOGUE-INVALID TO TRUE
+                           SET EOF-DIALOGUE-REACHED TO TRUE
+                       ELSE
+                           MOVE DIALOGUE-RECORD TO
+                               DIALOGUE(WS-DIALOGUE-RECORD-COUNT + 1)
+                           ADD 1 TO WS-DIALOGUE-RECORD-COUNT
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE DIALOGUE-FILE.
-       
+
+           PERFORM VALIDATE-DIALOGUE-TABLE.
+
+           IF WS-DIALOGUE-INVALID
+               DISPLAY "One or more dialogue.txt entries failed "
+                       "validation. Fix dialogue.txt and try again."
+               STOP RUN.
+
+      *dialogue.txt alternates story lines with their action lists
+      *(line 1 is story, line 2 is its action list, line 3 is story,
+      *and so on), so we only need to check the action list following
+      *each odd-numbered story line for a "NONE" terminator or a
+      *properly paired action/target list with targets inside the
+      *loaded range, reporting the offending dialogue.txt line if not.
+       VALIDATE-DIALOGUE-TABLE.
+           MOVE 1 TO WS-VALIDATE-INDEX.
+
+           PERFORM UNTIL WS-VALIDATE-INDEX > WS-DIALOGUE-RECORD-COUNT
+               PERFORM VALIDATE-DIALOGUE-ENTRY
+               ADD 2 TO WS-VALIDATE-INDEX
+           END-PERFORM.
+
+       VALIDATE-DIALOGUE-ENTRY.
+           MOVE 1 TO WS-VALIDATE-POINTER.
+           MOVE 1 TO WS-VALIDATE-TOKEN-COUNT.
+           ADD 1 TO WS-VALIDATE-INDEX GIVING WS-VALIDATE-LINE-NUMBER.
+
+           IF WS-VALIDATE-LINE-NUMBER > WS-DIALOGUE-RECORD-COUNT
+               DISPLAY "Dialogue validation error: line "
+                       WS-VALIDATE-INDEX
+                       " has no paired action list (dialogue.txt must "
+                       "alternate story lines with their action lists)."
+               SET WS-DIALOGUE-INVALID TO TRUE
+           ELSE
+               PERFORM VALIDATE-DIALOGUE-ENTRY-BODY
+           END-IF.
+
+       VALIDATE-DIALOGUE-ENTRY-BODY.
+           PERFORM UNTIL WS-VALIDATE-TOKEN-COUNT > 40
+               MOVE SPACES TO WS-VALIDATE-TOKEN(WS-VALIDATE-TOKEN-COUNT)
+
+               UNSTRING DIALOGUE(WS-VALIDATE-LINE-NUMBER)
+                   DELIMITED BY ";"
+                   INTO WS-VALIDATE-TOKEN(WS-VALIDATE-TOKEN-COUNT)
+                   WITH POINTER WS-VALIDATE-POINTER
+               END-UNSTRING
+
+               IF WS-VALIDATE-TOKEN(WS-VALIDATE-TOKEN-COUNT) NOT EQUAL
+                       SPACES
+                   ADD 1 TO WS-VALIDATE-TOKEN-COUNT
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *    WS-VALIDATE-TOKEN-COUNT is now one past the last token
+      *    found, i.e. the number of tokens read.
+           SUBTRACT 1 FROM WS-VALIDATE-TOKEN-COUNT.
+
+           IF WS-VALIDATE-TOKEN-COUNT = 0
+               DISPLAY "Dialogue validation error: line "
+                       WS-VALIDATE-LINE-NUMBER
+                       " has an empty action list (expected NONE;"
+                       "<target> or action;target pairs)."
+               SET WS-DIALOGUE-INVALID TO TRUE
+           ELSE IF FUNCTION TRIM(WS-VALIDATE-TOKEN(1)) EQUAL "NONE"
+               IF WS-VALIDATE-TOKEN-COUNT NOT EQUAL 2
+                   DISPLAY "Dialogue validation error: line "
+                           WS-VALIDATE-LINE-NUMBER
+                           " has a NONE terminator that is not "
+                           "followed by exactly one target."
+                   SET WS-DIALOGUE-INVALID TO TRUE
+               ELSE
+                   PERFORM VALIDATE-DIALOGUE-TARGET-AT-2
+               END-IF
+           ELSE
+               IF FUNCTION MOD(WS-VALIDATE-TOKEN-COUNT, 2) NOT EQUAL 0
+                   DISPLAY "Dialogue validation error: line "
+                           WS-VALIDATE-LINE-NUMBER
+                           " has an odd number of semicolon-delimited "
+                           "entries (actions and targets must be "
+                           "paired)."
+                   SET WS-DIALOGUE-INVALID TO TRUE
+               ELSE
+                   PERFORM VALIDATE-DIALOGUE-TARGETS
+               END-IF
+           END-IF.
+
+      *We walk every even-numbered token (a target) in the current
+      *entry's token list and confirm each one is a usable dialogue
+      *index. WS-VALIDATE-TOKEN-COUNT already holds the total number
+      *of tokens found for this entry, so we count down from it into
+      *WS-VALIDATE-TARGET-POS rather than disturbing it.
+       VALIDATE-DIALOGUE-TARGETS.
+           MOVE 2 TO WS-VALIDATE-TARGET-POS.
+
+           PERFORM UNTIL WS-VALIDATE-TARGET-POS >
+                   WS-VALIDATE-TOKEN-COUNT
+               PERFORM VALIDATE-DIALOGUE-TARGET
+               ADD 2 TO WS-VALIDATE-TARGET-POS
+           END-PERFORM.
+
+      *NONE is never gated (see COMPACT-ONE-ACTION), so a REQUIRES
+      *clause on its target makes no sense - only IFHAS (which
+      *always shows the action and only changes where it routes) is
+      *meaningful here.
+       VALIDATE-DIALOGUE-TARGET-AT-2.
+           MOVE 2 TO WS-VALIDATE-TARGET-POS.
+           PERFORM VALIDATE-DIALOGUE-TARGET.
+
+           IF FUNCTION TRIM(WS-GATE-TOKEN(2)) EQUAL "REQUIRES"
+               DISPLAY "Dialogue validation error: line "
+                       WS-VALIDATE-LINE-NUMBER
+                       " has a NONE terminator with a REQUIRES "
+                       "clause (NONE is never gated; use IFHAS to "
+                       "branch instead)."
+               SET WS-DIALOGUE-INVALID TO TRUE
+           END-IF.
+
+      *A target may carry a REQUIRES clause ("3:REQUIRES:key") or an
+      *IFHAS clause ("3:IFHAS:key:7"), so we split it first and
+      *range-check the leading index, plus the IFHAS alternate
+      *index when there is one.
+       VALIDATE-DIALOGUE-TARGET.
+           MOVE WS-VALIDATE-TOKEN(WS-VALIDATE-TARGET-POS)
+               TO WS-GATE-INPUT.
+           PERFORM PARSE-ACTION-TARGET.
+
+           MOVE WS-GATE-TOKEN(1) TO WS-VALIDATE-TARGET-TEXT.
+           PERFORM VALIDATE-ONE-TARGET-INDEX.
+
+           IF WS-GATE-TOKEN(2) NOT EQUAL SPACES
+               IF FUNCTION TRIM(WS-GATE-TOKEN(2)) NOT EQUAL "REQUIRES"
+                       AND FUNCTION TRIM(WS-GATE-TOKEN(2)) NOT EQUAL
+                       "IFHAS"
+                   DISPLAY "Dialogue validation error: line "
+                           WS-VALIDATE-LINE-NUMBER
+                           " has an unrecognized clause keyword: "
+                           FUNCTION TRIM(WS-GATE-TOKEN(2))
+                           " (expected REQUIRES or IFHAS)."
+                   SET WS-DIALOGUE-INVALID TO TRUE
+               ELSE
+                   IF WS-GATE-TOKEN(3) EQUAL SPACES
+                       DISPLAY "Dialogue validation error: line "
+                               WS-VALIDATE-LINE-NUMBER
+                               " has a " FUNCTION TRIM(WS-GATE-TOKEN(2))
+                               " clause with no item name."
+                       SET WS-DIALOGUE-INVALID TO TRUE
+                   END-IF
+
+                   IF FUNCTION TRIM(WS-GATE-TOKEN(2)) EQUAL "IFHAS"
+                       IF WS-GATE-TOKEN(4) EQUAL SPACES
+                           DISPLAY "Dialogue validation error: line "
+                                   WS-VALIDATE-LINE-NUMBER
+                                   " has an IFHAS clause with no "
+                                   "alternate target."
+                           SET WS-DIALOGUE-INVALID TO TRUE
+                       ELSE
+                           MOVE WS-GATE-TOKEN(4)
+                               TO WS-VALIDATE-TARGET-TEXT
+                           PERFORM VALIDATE-ONE-TARGET-INDEX
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *We range-check one target index (WS-VALIDATE-TARGET-TEXT) at
+      *a time so a single IFHAS clause's two indexes can share this
+      *logic.
+       VALIDATE-ONE-TARGET-INDEX.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                   WS-VALIDATE-TARGET-TEXT)) NOT EQUAL 0
+               DISPLAY "Dialogue validation error: line "
+                       WS-VALIDATE-LINE-NUMBER
+                       " has a non-numeric target: "
+                       FUNCTION TRIM(WS-VALIDATE-TARGET-TEXT)
+               SET WS-DIALOGUE-INVALID TO TRUE
+           ELSE IF FUNCTION NUMVAL(WS-VALIDATE-TARGET-TEXT) < 1 OR
+                   FUNCTION NUMVAL(WS-VALIDATE-TARGET-TEXT) >
+                   WS-DIALOGUE-RECORD-COUNT
+               DISPLAY "Dialogue validation error: line "
+                       WS-VALIDATE-LINE-NUMBER
+                       " has a target outside the loaded dialogue "
+                       "range: "
+                       FUNCTION TRIM(WS-VALIDATE-TARGET-TEXT)
+               SET WS-DIALOGUE-INVALID TO TRUE
+           END-IF.
+
+      *We split a raw target token on ":" into up to three pieces:
+      *the dialogue index, the literal REQUIRES (if any), and the
+      *item name it requires. A plain target leaves the last two
+      *pieces blank.
+       PARSE-ACTION-TARGET.
+           MOVE SPACES TO WS-GATE-TOKEN(1) WS-GATE-TOKEN(2)
+               WS-GATE-TOKEN(3) WS-GATE-TOKEN(4).
+
+           UNSTRING WS-GATE-INPUT DELIMITED BY ":"
+               INTO WS-GATE-TOKEN(1) WS-GATE-TOKEN(2) WS-GATE-TOKEN(3)
+                   WS-GATE-TOKEN(4)
+           END-UNSTRING.
+
        RECEIVE-USER-INPUT.
            IF MAIN-MENU
                PERFORM MAIN-MENU-ROUTINE
@@ -108,6 +420,7 @@
                        "typing the number into the command line:"
                DISPLAY "1: Load Game"
                DISPLAY "2: New Game"
+               DISPLAY "3: Quit"
 
                ACCEPT USER-INPUT
 
@@ -115,8 +428,10 @@
       *        We check only the first character in the user input.
                IF USER-INPUT(1:1) = "1"
                    PERFORM LOAD-GAME-ROUTINE
-               ELSE IF USER-INPUT(1:1) = "2"                            
+               ELSE IF USER-INPUT(1:1) = "2"
                    PERFORM NEW-GAME-ROUTINE
+               ELSE IF USER-INPUT(1:1) = "3"
+                   SET GAME-QUIT TO TRUE
                ELSE
                    SET INPUT-VALID TO FALSE
                    DISPLAY "Invalid input!"
@@ -125,39 +440,220 @@
            END-PERFORM.
        
        LOAD-GAME-ROUTINE.
+           PERFORM PROMPT-FOR-SAVE-SLOT.
+
+           MOVE 'N' TO WS-EOF-SAVE-FLAG.
+           MOVE 0 TO WS-SAVE-RECORD-COUNT.
+
            OPEN INPUT SAVE-FILE.
 
-           PERFORM UNTIL EOF-SAVE-REACHED
-               READ SAVE-FILE
-                   AT END
-                       SET EOF-SAVE-REACHED TO TRUE
-                   NOT AT END
-                       PERFORM LOAD-SAVE
-               END-READ
-           END-PERFORM.
+           IF WS-SAVE-FILE-STATUS NOT EQUAL "00"
+               DISPLAY "No save found in slot " WS-SAVE-SLOT "."
+               DISPLAY " "
+           ELSE
+               PERFORM UNTIL EOF-SAVE-REACHED
+                   READ SAVE-FILE
+                       AT END
+                           SET EOF-SAVE-REACHED TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-SAVE
+                   END-READ
+               END-PERFORM
 
-           CLOSE SAVE-FILE.
+               CLOSE SAVE-FILE
 
-           SET EXPLORING TO TRUE.
+               PERFORM PARSE-INVENTORY-FLAGS
+
+               SET EXPLORING TO TRUE
+
+               DISPLAY " "
+           END-IF.
+
+      *We build "SAVE-NN.DAT" from WS-SAVE-SLOT so Load Game and Save
+      *Game can each keep their own file on disk.
+       BUILD-SAVE-FILENAME.
+           MOVE SPACES TO WS-SAVE-FILENAME.
+           STRING "SAVE-" DELIMITED BY SIZE
+                   WS-SAVE-SLOT DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+               INTO WS-SAVE-FILENAME.
+
+      *We list which of slots 1-9 already have a save on disk before
+      *asking the player to pick one, so slots can be told apart.
+       LIST-SAVE-SLOTS.
+           DISPLAY "Existing save slots:".
+
+           MOVE 1 TO WS-SAVE-SLOT.
+           PERFORM UNTIL WS-SAVE-SLOT > 9
+               PERFORM BUILD-SAVE-FILENAME
+
+               OPEN INPUT SAVE-FILE
+               IF WS-SAVE-FILE-STATUS EQUAL "00"
+                   DISPLAY "  Slot " WS-SAVE-SLOT
+                   CLOSE SAVE-FILE
+               END-IF
+
+               ADD 1 TO WS-SAVE-SLOT
+           END-PERFORM.
 
            DISPLAY " ".
-       
+
+       PROMPT-FOR-SAVE-SLOT.
+           PERFORM LIST-SAVE-SLOTS.
+
+           DISPLAY "Enter a save slot number (1-9): " WITH NO ADVANCING.
+           ACCEPT USER-INPUT.
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(USER-INPUT)) EQUAL 0
+               MOVE FUNCTION NUMVAL(USER-INPUT) TO WS-SAVE-SLOT
+           ELSE
+               MOVE 1 TO WS-SAVE-SLOT
+           END-IF.
+
+           IF WS-SAVE-SLOT < 1 OR WS-SAVE-SLOT > 9
+               MOVE 1 TO WS-SAVE-SLOT
+           END-IF.
+
+           PERFORM BUILD-SAVE-FILENAME.
+
        LOAD-SAVE.
-      *    The first line is the player's health.
+      *    Line 1 is the player's health, line 2 is the dialogue
+      *    index the player was at, and line 3 holds the player's
+      *    inventory flags (see INVENTORY-TABLE).
            IF WS-SAVE-RECORD-COUNT = 0
                MOVE SAVE-RECORD TO PLAYER-HEALTH
+           ELSE IF WS-SAVE-RECORD-COUNT = 1
+               SET CURRENT-DIALOGUE-INDEX TO SAVE-RECORD
+           ELSE IF WS-SAVE-RECORD-COUNT = 2
+               MOVE SAVE-RECORD TO WS-INVENTORY-FLAGS
            END-IF.
 
            ADD 1 TO WS-SAVE-RECORD-COUNT.
-       
+
+       SAVE-GAME-ROUTINE.
+      *    We write PLAYER-DATA, CURRENT-DIALOGUE-INDEX and the
+      *    player's inventory flags out in the same line-by-line
+      *    layout LOAD-SAVE reads back in.
+           PERFORM PROMPT-FOR-SAVE-SLOT.
+
+           PERFORM BUILD-INVENTORY-FLAGS.
+
+           OPEN OUTPUT SAVE-FILE.
+
+           MOVE PLAYER-HEALTH TO SAVE-RECORD.
+           WRITE SAVE-RECORD.
+
+           MOVE CURRENT-DIALOGUE-INDEX TO SAVE-RECORD.
+           WRITE SAVE-RECORD.
+
+           MOVE WS-INVENTORY-FLAGS TO SAVE-RECORD.
+           WRITE SAVE-RECORD.
+
+           CLOSE SAVE-FILE.
+
+           DISPLAY "Game saved to slot " WS-SAVE-SLOT ".".
+           DISPLAY " ".
+
        NEW-GAME-ROUTINE.
            DISPLAY "CREATING NEW GAME".
 
+           MOVE 100 TO PLAYER-HEALTH.
+           MOVE 1 TO CURRENT-DIALOGUE-INDEX.
+           MOVE SPACES TO WS-INVENTORY-FLAGS.
+
+           PERFORM PARSE-INVENTORY-FLAGS.
+
+           SET EXPLORING TO TRUE.
+
+      *We rebuild INVENTORY-TABLE from WS-INVENTORY-FLAGS (a space-
+      *separated item list) on new game and after loading a save.
+       PARSE-INVENTORY-FLAGS.
+           MOVE SPACES TO INVENTORY-TABLE.
+           MOVE 1 TO WS-INVENTORY-POINTER.
+           MOVE 1 TO WS-INVENTORY-COUNTER.
+
+           IF WS-INVENTORY-FLAGS NOT EQUAL SPACES
+               PERFORM UNTIL WS-INVENTORY-COUNTER > 10
+                   UNSTRING WS-INVENTORY-FLAGS
+                       DELIMITED BY SPACE
+                       INTO INVENTORY-ITEM(WS-INVENTORY-COUNTER)
+                       WITH POINTER WS-INVENTORY-POINTER
+                   END-UNSTRING
+
+                   IF INVENTORY-ITEM(WS-INVENTORY-COUNTER)
+                           NOT EQUAL SPACES
+                       ADD 1 TO WS-INVENTORY-COUNTER
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *We flatten INVENTORY-TABLE back into WS-INVENTORY-FLAGS
+      *before SAVE-GAME-ROUTINE writes it to the save file.
+       BUILD-INVENTORY-FLAGS.
+           MOVE SPACES TO WS-INVENTORY-FLAGS.
+           MOVE 1 TO WS-INVENTORY-COUNTER.
+
+           PERFORM UNTIL WS-INVENTORY-COUNTER > 10
+               IF INVENTORY-ITEM(WS-INVENTORY-COUNTER) NOT EQUAL SPACES
+                   STRING FUNCTION TRIM(WS-INVENTORY-FLAGS)
+                           DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(
+                           INVENTORY-ITEM(WS-INVENTORY-COUNTER))
+                           DELIMITED BY SIZE
+                       INTO WS-INVENTORY-FLAGS
+                       ON OVERFLOW
+                           DISPLAY "WARNING: inventory list too long "
+                                   "to save in full."
+                   END-STRING
+               END-IF
+               ADD 1 TO WS-INVENTORY-COUNTER
+           END-PERFORM.
+
+           MOVE FUNCTION TRIM(WS-INVENTORY-FLAGS) TO WS-INVENTORY-FLAGS.
+
+      *We add WS-INVENTORY-ITEM-NAME to the first free inventory
+      *slot, unless the player already holds it.
+       ADD-INVENTORY-ITEM.
+           PERFORM CHECK-INVENTORY-FOR-ITEM.
+
+           IF NOT WS-HAS-ITEM
+               MOVE 1 TO WS-INVENTORY-COUNTER
+               PERFORM UNTIL WS-INVENTORY-COUNTER > 10
+                   IF INVENTORY-ITEM(WS-INVENTORY-COUNTER) EQUAL SPACES
+                       MOVE WS-INVENTORY-ITEM-NAME
+                           TO INVENTORY-ITEM(WS-INVENTORY-COUNTER)
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO WS-INVENTORY-COUNTER
+               END-PERFORM
+           END-IF.
+
+      *We set WS-HAS-ITEM when WS-INVENTORY-ITEM-NAME is already
+      *held, for both ADD-INVENTORY-ITEM and the REQUIRES gate in
+      *COMPACT-AVAILABLE-ACTIONS.
+       CHECK-INVENTORY-FOR-ITEM.
+           SET WS-HAS-ITEM TO FALSE.
+           MOVE 1 TO WS-INVENTORY-COUNTER.
+
+           PERFORM UNTIL WS-INVENTORY-COUNTER > 10 OR WS-HAS-ITEM
+               PERFORM CHECK-ONE-INVENTORY-SLOT
+               ADD 1 TO WS-INVENTORY-COUNTER
+           END-PERFORM.
+
+       CHECK-ONE-INVENTORY-SLOT.
+           IF FUNCTION TRIM(INVENTORY-ITEM(WS-INVENTORY-COUNTER))
+                   EQUAL FUNCTION TRIM(WS-INVENTORY-ITEM-NAME)
+               SET WS-HAS-ITEM TO TRUE
+           END-IF.
+
        EXPLORING-ROUTINE.
            DISPLAY FUNCTION TRIM(DIALOGUE(CURRENT-DIALOGUE-INDEX)).
 
       *    We RESET all available actions and save the next available
-      *    actions.    
+      *    actions.
            PERFORM RESET-AVAILABLE-ACTIONS.
            PERFORM INIT-AVAILABLE-ACTIONS.
 
@@ -167,44 +663,177 @@
 
                PERFORM DISPLAY-AVAILABLE-ACTIONS
 
+               DISPLAY "save"
+               DISPLAY "quit"
                DISPLAY "Input: " WITH NO ADVANCING
 
                ACCEPT USER-INPUT
 
                DISPLAY " "
 
-               PERFORM CHECK-ACTION-VALIDITY
+               MOVE USER-INPUT TO WS-LOG-ACTION
+               PERFORM LOG-TURN
+
+               IF FUNCTION TRIM(USER-INPUT) EQUAL "save"
+                   PERFORM SAVE-GAME-ROUTINE
+               ELSE IF FUNCTION TRIM(USER-INPUT) EQUAL "quit"
+                   PERFORM QUIT-FROM-EXPLORING-ROUTINE
+               ELSE
+                   PERFORM CHECK-ACTION-VALIDITY
+               END-IF
            ELSE
+               MOVE "NONE" TO WS-LOG-ACTION
+               PERFORM LOG-TURN
+
                DISPLAY " "
                SET CURRENT-DIALOGUE-INDEX TO ACTION(2).
+
+      *We write one line per turn: the dialogue index the player was
+      *at and the action they chose (or NONE for an auto-advance).
+       LOG-TURN.
+           MOVE SPACES TO SESSION-LOG-RECORD.
+
+           STRING "Dialogue " DELIMITED BY SIZE
+                   CURRENT-DIALOGUE-INDEX DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LOG-ACTION) DELIMITED BY SIZE
+               INTO SESSION-LOG-RECORD
+           END-STRING.
+
+           WRITE SESSION-LOG-RECORD.
+
+       QUIT-FROM-EXPLORING-ROUTINE.
+           DISPLAY "Save your progress before quitting? (Y/N): "
+                   WITH NO ADVANCING
+
+           ACCEPT USER-INPUT
+
+           IF USER-INPUT(1:1) = "Y" OR USER-INPUT(1:1) = "y"
+               PERFORM SAVE-GAME-ROUTINE
+           END-IF.
+
+           SET GAME-QUIT TO TRUE.
        
        RESET-AVAILABLE-ACTIONS.
-           PERFORM UNTIL CURRENT-ACTION-COUNTER > 16
+           PERFORM UNTIL CURRENT-ACTION-COUNTER > 40
                MOVE " " TO ACTION(CURRENT-ACTION-COUNTER)
                ADD 1 TO CURRENT-ACTION-COUNTER
            END-PERFORM.
 
            MOVE 1 TO CURRENT-ACTION-COUNTER.
        
+      *We unstring the raw action;target pairs into a scratch table
+      *first, then hand them to COMPACT-AVAILABLE-ACTIONS to drop
+      *any action whose target is gated behind an item the player
+      *doesn't hold, so ACTION stays a contiguous compacted list.
        INIT-AVAILABLE-ACTIONS.
-           PERFORM UNTIL CURRENT-ACTION-COUNTER > 16
+           MOVE 1 TO WS-STRING-POINTER.
+           MOVE 1 TO WS-RAW-ACTION-INDEX.
+
+           PERFORM UNTIL WS-RAW-ACTION-INDEX > 40
+               MOVE SPACES TO WS-RAW-ACTION(WS-RAW-ACTION-INDEX)
                UNSTRING DIALOGUE(CURRENT-DIALOGUE-INDEX + 1)
                    DELIMITED BY ";"
-                   INTO ACTION(CURRENT-ACTION-COUNTER)
+                   INTO WS-RAW-ACTION(WS-RAW-ACTION-INDEX)
                    WITH POINTER WS-STRING-POINTER
                END-UNSTRING
 
-               IF ACTION(CURRENT-ACTION-COUNTER) NOT EQUAL SPACES
-                   ADD 1 TO CURRENT-ACTION-COUNTER
+               IF WS-RAW-ACTION(WS-RAW-ACTION-INDEX) NOT EQUAL SPACES
+                   ADD 1 TO WS-RAW-ACTION-INDEX
                ELSE
                    EXIT PERFORM
                END-IF
            END-PERFORM.
 
+           PERFORM COMPACT-AVAILABLE-ACTIONS.
+
+           MOVE 1 TO CURRENT-ACTION-COUNTER.
+
+       COMPACT-AVAILABLE-ACTIONS.
+           MOVE 1 TO WS-RAW-ACTION-COLUMN.
            MOVE 1 TO CURRENT-ACTION-COUNTER.
+
+           PERFORM UNTIL WS-RAW-ACTION-COLUMN >= WS-RAW-ACTION-INDEX
+               PERFORM COMPACT-ONE-ACTION
+               ADD 2 TO WS-RAW-ACTION-COLUMN
+           END-PERFORM.
+
+      *NONE is the auto-advance sentinel EXPLORING-ROUTINE looks
+      *for; it is never gated. Any other action's target may carry
+      *a REQUIRES clause (hide the action unless an item is held)
+      *or an IFHAS clause (always show it, but route to one of two
+      *targets depending on whether an item is held), so we split
+      *it before deciding what to copy into ACTION.
+       COMPACT-ONE-ACTION.
+           IF FUNCTION TRIM(WS-RAW-ACTION(WS-RAW-ACTION-COLUMN))
+                   EQUAL "NONE"
+               MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN)
+                   TO ACTION(CURRENT-ACTION-COUNTER)
+
+               MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN + 1)
+                   TO WS-GATE-INPUT
+               PERFORM PARSE-ACTION-TARGET
+
+               IF FUNCTION TRIM(WS-GATE-TOKEN(2)) EQUAL "IFHAS"
+                   MOVE WS-GATE-TOKEN(3) TO WS-INVENTORY-ITEM-NAME
+                   PERFORM CHECK-INVENTORY-FOR-ITEM
+
+                   IF WS-HAS-ITEM
+                       MOVE WS-GATE-TOKEN(4)
+                           TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                   ELSE
+                       MOVE WS-GATE-TOKEN(1)
+                           TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                   END-IF
+               ELSE
+                   MOVE WS-GATE-TOKEN(1)
+                       TO ACTION(CURRENT-ACTION-COUNTER + 1)
+               END-IF
+
+               ADD 2 TO CURRENT-ACTION-COUNTER
+           ELSE
+               MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN + 1)
+                   TO WS-GATE-INPUT
+               PERFORM PARSE-ACTION-TARGET
+
+               IF WS-GATE-TOKEN(2) EQUAL SPACES
+                   MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN)
+                       TO ACTION(CURRENT-ACTION-COUNTER)
+                   MOVE WS-GATE-TOKEN(1)
+                       TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                   ADD 2 TO CURRENT-ACTION-COUNTER
+               ELSE IF FUNCTION TRIM(WS-GATE-TOKEN(2)) EQUAL "IFHAS"
+                   MOVE WS-GATE-TOKEN(3) TO WS-INVENTORY-ITEM-NAME
+                   PERFORM CHECK-INVENTORY-FOR-ITEM
+
+                   MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN)
+                       TO ACTION(CURRENT-ACTION-COUNTER)
+
+                   IF WS-HAS-ITEM
+                       MOVE WS-GATE-TOKEN(4)
+                           TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                   ELSE
+                       MOVE WS-GATE-TOKEN(1)
+                           TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                   END-IF
+
+                   ADD 2 TO CURRENT-ACTION-COUNTER
+               ELSE
+                   MOVE WS-GATE-TOKEN(3) TO WS-INVENTORY-ITEM-NAME
+                   PERFORM CHECK-INVENTORY-FOR-ITEM
+
+                   IF WS-HAS-ITEM
+                       MOVE WS-RAW-ACTION(WS-RAW-ACTION-COLUMN)
+                           TO ACTION(CURRENT-ACTION-COUNTER)
+                       MOVE WS-GATE-TOKEN(1)
+                           TO ACTION(CURRENT-ACTION-COUNTER + 1)
+                       ADD 2 TO CURRENT-ACTION-COUNTER
+                   END-IF
+               END-IF
+           END-IF.
        
        DISPLAY-AVAILABLE-ACTIONS.
-           PERFORM UNTIL CURRENT-ACTION-COUNTER > 16
+           PERFORM UNTIL CURRENT-ACTION-COUNTER > 40
                IF ACTION(CURRENT-ACTION-COUNTER) NOT EQUAL SPACES
                    DISPLAY FUNCTION TRIM(ACTION(CURRENT-ACTION-COUNTER))
                    ADD 2 TO CURRENT-ACTION-COUNTER
@@ -217,7 +846,7 @@
            MOVE 1 TO CURRENT-ACTION-COUNTER.
        
        CHECK-ACTION-VALIDITY.
-           PERFORM UNTIL CURRENT-ACTION-COUNTER > 16 OR ACTION-VALID
+           PERFORM UNTIL CURRENT-ACTION-COUNTER > 40 OR ACTION-VALID
                IF USER-INPUT = ACTION(CURRENT-ACTION-COUNTER)
                    SET ACTION-VALID TO TRUE
                ELSE
@@ -226,11 +855,64 @@
            END-PERFORM.
 
            IF ACTION-VALID
-               SET CURRENT-DIALOGUE-INDEX TO
-                   ACTION(CURRENT-ACTION-COUNTER + 1)
+      *        FIGHT is a reserved action keyword: it always risks the
+      *        player's health before moving on to its target.
+      *        TAKE: is a reserved action prefix: it adds an item to
+      *        the player's inventory before moving on to its target.
+               IF FUNCTION TRIM(ACTION(CURRENT-ACTION-COUNTER))
+                       EQUAL "FIGHT"
+                   PERFORM COMBAT-ROUTINE
+               ELSE IF ACTION(CURRENT-ACTION-COUNTER)(1:5)
+                       EQUAL "TAKE:"
+                   PERFORM TAKE-ITEM-ROUTINE
+               ELSE
+                   SET CURRENT-DIALOGUE-INDEX TO
+                       ACTION(CURRENT-ACTION-COUNTER + 1)
+               END-IF
            ELSE
                DISPLAY "Invalid Input!"
                DISPLAY " ".
-           
+
            SET ACTION-VALID TO FALSE.
            MOVE 1 TO CURRENT-ACTION-COUNTER.
+
+      *We subtract a random amount of health for a FIGHT action and
+      *display the running total. If health runs out we route to the
+      *game-over scene, which by convention is the second-to-last
+      *dialogue.txt entry (immediately followed by its own paired
+      *action list, usually a "NONE" that loops back on itself).
+       COMBAT-ROUTINE.
+           COMPUTE WS-COMBAT-DAMAGE = FUNCTION RANDOM * 20 + 5.
+
+           SUBTRACT WS-COMBAT-DAMAGE FROM PLAYER-HEALTH.
+
+           IF PLAYER-HEALTH < 0
+               MOVE 0 TO PLAYER-HEALTH
+           END-IF.
+
+           MOVE PLAYER-HEALTH TO WS-PLAYER-HEALTH-DISPLAY.
+           DISPLAY "You take a hit! Health is now "
+                   FUNCTION TRIM(WS-PLAYER-HEALTH-DISPLAY) ".".
+
+           IF PLAYER-HEALTH = 0
+               COMPUTE CURRENT-DIALOGUE-INDEX =
+                   WS-DIALOGUE-RECORD-COUNT - 1
+           ELSE
+               SET CURRENT-DIALOGUE-INDEX TO
+                   ACTION(CURRENT-ACTION-COUNTER + 1)
+           END-IF.
+
+      *TAKE:<item> is a reserved action prefix: selecting it adds
+      *<item> to the player's inventory before routing on normally,
+      *the same way FIGHT triggers COMBAT-ROUTINE.
+       TAKE-ITEM-ROUTINE.
+           MOVE FUNCTION TRIM(ACTION(CURRENT-ACTION-COUNTER)(6:))
+               TO WS-INVENTORY-ITEM-NAME.
+
+           PERFORM ADD-INVENTORY-ITEM.
+
+           DISPLAY "You take the "
+                   FUNCTION TRIM(WS-INVENTORY-ITEM-NAME) ".".
+
+           SET CURRENT-DIALOGUE-INDEX TO
+               ACTION(CURRENT-ACTION-COUNTER + 1).
