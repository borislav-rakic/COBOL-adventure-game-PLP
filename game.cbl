@@ -96,6 +96,7 @@
                        "typing the number into the command line:"
                DISPLAY "1: Load Game"
                DISPLAY "2: New Game"
+               DISPLAY "3: Quit"
 
                ACCEPT USER-INPUT
 
@@ -104,6 +105,8 @@
                    PERFORM LOAD-GAME-ROUTINE
                ELSE IF USER-INPUT = "2"
                    PERFORM NEW-GAME-ROUTINE
+               ELSE IF USER-INPUT = "3"
+                   SET GAME-QUIT TO TRUE
                ELSE
                    SET INPUT-VALID TO FALSE
                    DISPLAY "Invalid input!"
@@ -140,6 +143,10 @@
        NEW-GAME-ROUTINE.
            DISPLAY "CREATING NEW GAME".
 
+           MOVE 100 TO PLAYER-HEALTH.
+
+           SET EXPLORING TO TRUE.
+
        EXPLORING-ROUTINE.
            DISPLAY "You wake up in a dimly lit room. You can see an "
                    "old wooden door. What do you want to do?".
